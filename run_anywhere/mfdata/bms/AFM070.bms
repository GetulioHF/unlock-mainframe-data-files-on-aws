@@ -0,0 +1,87 @@
+*
+* GFS AFM070 - AFMLIST EXCEPTION/HOLD MAINTENANCE MAPSET
+*
+* 2026-08-09 GHF  Initial version. Replaces the old batch-submitted
+*                 SCREEN SECTION mockup with a real CICS pseudo-
+*                 conversational transaction (AF70) so the hold
+*                 maintenance screen is actually reachable from an
+*                 operator's terminal.
+*
+AFM070S  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=FREEKB,                                          X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+*
+AFM070M  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                           X
+               LENGTH=38,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='AFM070 - AFMLIST EXCEPTION/HOLD MAINT'
+*
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=15,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='VOLUME-ID . . .'
+VOLID    DFHMDF POS=(3,22),                                          X
+               LENGTH=6,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(4,1),                                           X
+               LENGTH=15,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='FILE-SEQ  . . .'
+FSEQ     DFHMDF POS=(4,22),                                          X
+               LENGTH=2,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(6,1),                                           X
+               LENGTH=15,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='HOLD (Y/N). . .'
+HOLD     DFHMDF POS=(6,22),                                          X
+               LENGTH=1,                                             X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(7,1),                                           X
+               LENGTH=15,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='REASON. . . . .'
+REASON   DFHMDF POS=(7,22),                                          X
+               LENGTH=50,                                            X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(9,1),                                           X
+               LENGTH=15,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='SET BY. . . . .'
+SETBY    DFHMDF POS=(9,22),                                          X
+               LENGTH=8,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(10,1),                                          X
+               LENGTH=15,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='SET DATE. . . .'
+SETDATE  DFHMDF POS=(10,22),                                         X
+               LENGTH=8,                                             X
+               ATTRB=(PROT,BRT)
+*
+MSG      DFHMDF POS=(12,1),                                          X
+               LENGTH=60,                                            X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(14,1),                                          X
+               LENGTH=31,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='MAINTAIN ANOTHER ROW (Y/N). . .'
+ANOTHER  DFHMDF POS=(14,33),                                         X
+               LENGTH=1,                                             X
+               ATTRB=UNPROT
+*
+         DFHMSD TYPE=FINAL
+         END
