@@ -0,0 +1,66 @@
+      *
+      * AFM070M - SYMBOLIC MAP FOR MAPSET AFM070S, MAP AFM070M.
+      * HAND-MAINTAINED TO MATCH run_anywhere/mfdata/bms/AFM070.bms -
+      * KEEP THE TWO IN STEP IF EITHER CHANGES.
+      *
+       01  AFM070MI.
+           05 FILLER                 PIC X(012).
+           05 VOLIDL                 COMP PIC S9(4).
+           05 VOLIDF                 PIC X.
+           05 FILLER REDEFINES VOLIDF.
+               10 VOLIDA              PIC X.
+           05 VOLID                  PIC X(006).
+           05 FSEQL                  COMP PIC S9(4).
+           05 FSEQF                  PIC X.
+           05 FILLER REDEFINES FSEQF.
+               10 FSEQA                PIC X.
+           05 FSEQ                   PIC X(002).
+           05 HOLDL                  COMP PIC S9(4).
+           05 HOLDF                  PIC X.
+           05 FILLER REDEFINES HOLDF.
+               10 HOLDA                PIC X.
+           05 HOLD                   PIC X(001).
+           05 REASONL                COMP PIC S9(4).
+           05 REASONF                PIC X.
+           05 FILLER REDEFINES REASONF.
+               10 REASONA              PIC X.
+           05 REASON                 PIC X(050).
+           05 SETBYL                 COMP PIC S9(4).
+           05 SETBYF                 PIC X.
+           05 FILLER REDEFINES SETBYF.
+               10 SETBYA               PIC X.
+           05 SETBY                  PIC X(008).
+           05 SETDATEL               COMP PIC S9(4).
+           05 SETDATEF               PIC X.
+           05 FILLER REDEFINES SETDATEF.
+               10 SETDATEA             PIC X.
+           05 SETDATE                PIC X(008).
+           05 MSGL                   COMP PIC S9(4).
+           05 MSGF                   PIC X.
+           05 FILLER REDEFINES MSGF.
+               10 MSGA                 PIC X.
+           05 MSG                    PIC X(060).
+           05 ANOTHERL               COMP PIC S9(4).
+           05 ANOTHERF               PIC X.
+           05 FILLER REDEFINES ANOTHERF.
+               10 ANOTHERA             PIC X.
+           05 ANOTHER                PIC X(001).
+
+       01  AFM070MO REDEFINES AFM070MI.
+           05 FILLER                 PIC X(012).
+           05 FILLER                 PIC X(003).
+           05 VOLIDO                 PIC X(006).
+           05 FILLER                 PIC X(003).
+           05 FSEQO                  PIC X(002).
+           05 FILLER                 PIC X(003).
+           05 HOLDO                  PIC X(001).
+           05 FILLER                 PIC X(003).
+           05 REASONO                PIC X(050).
+           05 FILLER                 PIC X(003).
+           05 SETBYO                 PIC X(008).
+           05 FILLER                 PIC X(003).
+           05 SETDATEO               PIC X(008).
+           05 FILLER                 PIC X(003).
+           05 MSGO                   PIC X(060).
+           05 FILLER                 PIC X(003).
+           05 ANOTHERO               PIC X(001).
