@@ -0,0 +1,38 @@
+      *
+      * AFMVSEQ - VSAM KSDS record layout for the VOLUME-ID/FILE-SEQ
+      * working copy of the AFMLIST extract. Rebuilt from the extract
+      * at the start of every migration prep cycle (see AFM040) and
+      * walked in key sequence so the batch job can checkpoint and
+      * restart by key instead of by relative record number.
+      *
+      * 2026-08-09 GHF  Added VS-EXCEPTION-FLAG/VS-EXCEPTION-REASON -
+      *                 AFM070 updates these directly by key so an
+      *                 operator can put a single row on hold; AFM040
+      *                 skips any row with VS-EXCEPTION-HOLD set.
+      * 2026-08-09 GHF  Added VS-EXCEPTION-SET-BY/VS-EXCEPTION-SET-DATE -
+      *                 VS-EXCEPTION-REASON only ever captured why a
+      *                 row was held, not who held it or when. AFM070
+      *                 now stamps both every time it changes
+      *                 VS-EXCEPTION-FLAG. Record grows from 251 to
+      *                 258 bytes - see GFS.PROD.AFMVSEQ's DEFINE
+      *                 CLUSTER in AFM040.jcl.
+      *
+       01 AFMVSEQ-RECORD.
+           05 VS-REC-KEY.
+               10 VS-VOLUME-ID        PIC X(006).
+               10 VS-FILE-SEQ         PIC 9(002)  USAGE BINARY.
+           05 VS-DATASET-ID          PIC X(044).
+           05 VS-SITUACAO            PIC 9(001)  USAGE BINARY.
+               88 VS-SITUACAO-PENDENTE      VALUE 0.
+               88 VS-SITUACAO-EM-ANDAMENTO  VALUE 1.
+               88 VS-SITUACAO-CONCLUIDA     VALUE 2.
+           05 VS-MIGRATION-DATE      PIC X(008).
+           05 VS-TARGET-S3-BUCKET    PIC X(063).
+           05 VS-CHECKSUM            PIC X(064).
+           05 VS-RETRY-COUNT         PIC 9(003)  USAGE BINARY.
+           05 VS-EXCEPTION-FLAG      PIC X(001).
+               88 VS-EXCEPTION-HOLD      VALUE 'Y'.
+               88 VS-EXCEPTION-NONE      VALUE 'N'.
+           05 VS-EXCEPTION-REASON    PIC X(050).
+           05 VS-EXCEPTION-SET-BY    PIC X(008).
+           05 VS-EXCEPTION-SET-DATE  PIC X(008).
