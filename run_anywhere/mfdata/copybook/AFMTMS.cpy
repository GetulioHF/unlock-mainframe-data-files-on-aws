@@ -0,0 +1,12 @@
+      *
+      * AFMTMS - tape management system catalog extract. One record
+      * per VOLUME-ID/FILE-SEQ the TMS currently believes is live, so
+      * AFM050 can cross-check it against the AFMLIST snapshot and
+      * catch volumes that were scratched or relabeled after the
+      * AFMLIST extract was taken.
+      *
+       01 AFMTMS-RECORD.
+           05 TMS-VOLUME-ID     PIC X(006).
+           05 TMS-FILE-SEQ      PIC 9(002)  USAGE BINARY.
+           05 TMS-DATASET-ID    PIC X(044).
+           05 FILLER            PIC X(012).
