@@ -0,0 +1,13 @@
+      *
+      * AFMDSIDX - VSAM KSDS record layout for the DATASET-ID
+      * lookup index built by AFM020 from the AFMLIST extract.
+      * Key is DATASET-ID; since DATASET-ID is not unique across
+      * the extract (see the AFM060 duplicate report) this index
+      * carries only the first VOLUME-ID/FILE-SEQ seen for a given
+      * DATASET-ID and is meant for existence checks, not for
+      * enumerating every copy.
+      *
+       01 AFMDSIDX-RECORD.
+           05 DX-DATASET-ID     PIC X(044).
+           05 DX-VOLUME-ID      PIC X(006).
+           05 DX-FILE-SEQ       PIC 9(002)  USAGE BINARY.
