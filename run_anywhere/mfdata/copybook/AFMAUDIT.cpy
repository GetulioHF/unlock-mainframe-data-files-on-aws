@@ -0,0 +1,18 @@
+      *
+      * AFMAUDIT - append-only audit trail record. One record is
+      * written for every AFMLIST row the migration batch prep job
+      * (AFM040) reaches, whether it actually went out to AWS or was
+      * skipped on hold, so an audit request can be answered from
+      * this file instead of scattered job-log output.
+      *
+       01 AFMAUDIT-RECORD.
+           05 AUD-USERID       PIC X(008).
+           05 AUD-RUN-DATE     PIC X(008).
+           05 AUD-RUN-TIME     PIC X(006).
+           05 AUD-VOLUME-ID    PIC X(006).
+           05 AUD-FILE-SEQ     PIC 9(002)  USAGE BINARY.
+           05 AUD-DATASET-ID   PIC X(044).
+           05 AUD-OUTCOME      PIC X(010).
+               88 AUD-OUTCOME-PROCESSED VALUE 'PROCESSED '.
+               88 AUD-OUTCOME-ON-HOLD   VALUE 'ON-HOLD   '.
+           05 FILLER           PIC X(010).
