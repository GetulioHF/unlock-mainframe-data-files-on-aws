@@ -1,15 +1,48 @@
-      * 
+      *
       * GFS AFMLIST sample
-      * 
+      *
+      * 2026-08-09 GHF  Reactivated SITUACAO - it now carries the
+      *                 migration status of the row (see the level 88s
+      *                 below). Used by AFM010 to flag rows where the
+      *                 status byte disagrees with what actually moved
+      *                 to S3.
+      * 2026-08-09 GHF  Broke out the 197-byte filler into real
+      *                 migration tracking fields so the extract row
+      *                 carries its own migration status end to end -
+      *                 no more separate cross-reference spreadsheet.
+      *                 Field order is unchanged and the spare FILLER
+      *                 at the end still leaves room to grow.
+      * 2026-08-09 GHF  Carved the exception/hold flag and reason out
+      *                 of the spare filler for the AFM070 online
+      *                 maintenance transaction - see AFM040, which
+      *                 skips any row with AFM-EXCEPTION-HOLD set.
+      * 2026-08-09 GHF  Corrected the trailing FILLER - SITUACAO was
+      *                 added on top of the original 197-byte pool
+      *                 instead of out of it, growing the record by
+      *                 2 bytes it doesn't really have on the tape.
+      *                 Shrunk the trailing FILLER so SITUACAO is
+      *                 carved from the same 197-byte pool as every
+      *                 other field added since, restoring the true
+      *                 250-byte record.
        01 INPUT-RECORD.
            05 FILLER         PIC X(001).
            05 VOLUME-ID      PIC X(006).
            05 FILE-SEQ       PIC 9(002)  USAGE BINARY.
            05 DATASET-ID     PIC X(044).
-      *     05 SITUACAO       PIC 9(001)  USAGE BINARY.
-           05 FILLER         PIC X(197).
+           05 SITUACAO       PIC 9(001)  USAGE BINARY.
+               88 SITUACAO-PENDENTE      VALUE 0.
+               88 SITUACAO-EM-ANDAMENTO  VALUE 1.
+               88 SITUACAO-CONCLUIDA     VALUE 2.
+           05 MIGRATION-DATE   PIC X(008).
+           05 TARGET-S3-BUCKET PIC X(063).
+           05 CHECKSUM         PIC X(064).
+           05 RETRY-COUNT      PIC 9(003) USAGE BINARY.
+           05 AFM-EXCEPTION-FLAG   PIC X(001).
+               88 AFM-EXCEPTION-HOLD    VALUE 'Y'.
+               88 AFM-EXCEPTION-NONE    VALUE 'N'.
+           05 AFM-EXCEPTION-REASON PIC X(050).
+           05 FILLER               PIC X(007).
 
       * 01 AFMLIST-RECORD REDEFINES INPUT-RECORD.
       *     05 WS-VOLUME-ID   PIC X(6).
       *     05 WS-DATASET-ID  PIC X(44).
-
