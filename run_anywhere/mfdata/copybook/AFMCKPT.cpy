@@ -0,0 +1,12 @@
+      *
+      * AFMCKPT - checkpoint record for the AFM040 migration batch
+      * prep job. Carries the VOLUME-ID/FILE-SEQ of the last row
+      * fully processed so a restart can pick up right after it
+      * instead of re-queuing datasets that already went out.
+      *
+       01 AFMCKPT-RECORD.
+           05 CKPT-LAST-VOLUME-ID    PIC X(006).
+           05 CKPT-LAST-FILE-SEQ     PIC 9(002)  USAGE BINARY.
+           05 CKPT-RUN-DATE          PIC X(008).
+           05 CKPT-RUN-TIME          PIC X(008).
+           05 FILLER                 PIC X(010).
