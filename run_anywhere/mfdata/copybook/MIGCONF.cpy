@@ -0,0 +1,16 @@
+      *
+      * MIGCONF - AWS-side migration confirmation feed.
+      *
+      * One record per VOLUME-ID/FILE-SEQ that AWS DataSync/Transfer
+      * Family has actually finished copying to S3. Produced outside
+      * the mainframe and shipped back in for reconciliation against
+      * the AFMLIST SITUACAO byte - see AFM010.
+      *
+       01 MIGCONF-RECORD.
+           05 MC-VOLUME-ID      PIC X(006).
+           05 MC-FILE-SEQ       PIC 9(002)  USAGE BINARY.
+           05 MC-S3-COPY-STATUS PIC X(001).
+               88 MC-S3-COPY-CONFIRMED VALUE 'Y'.
+               88 MC-S3-COPY-PENDING   VALUE 'N'.
+           05 MC-S3-COPY-DATE   PIC X(008).
+           05 FILLER            PIC X(029).
