@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM070.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - online            *
+      *                  maintenance transaction that lets   *
+      *                  an operator put a single AFMVSEQ    *
+      *                  row (keyed by VOLUME-ID/FILE-SEQ)   *
+      *                  on hold, with a free-text reason,   *
+      *                  or take it back off hold. AFM040    *
+      *                  skips any row left on hold.         *
+      * 2026-08-09 GHF   Rebuilt as an actual CICS            *
+      *                  pseudo-conversational transaction   *
+      *                  (AF70) against mapset AFM070S. The  *
+      *                  SCREEN SECTION version only worked  *
+      *                  under TSO/ISPF test-terminal runs -  *
+      *                  a JES batch job has no terminal      *
+      *                  attached, so it could never be an    *
+      *                  online transaction as delivered.     *
+      *                  Also stamps SET-BY/SET-DATE on       *
+      *                  AFMVSEQ from EIBUSER/ASKTIME so the  *
+      *                  audit trail carries who placed a     *
+      *                  hold and when, not just why.         *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY AFM070M.
+           COPY AFMVSEQ.
+
+       01  WS-RESP                    PIC S9(008) COMP.
+
+       01  WS-VSEQ-RIDFLD.
+           05 WS-RIDFLD-VOLUME-ID     PIC X(006).
+           05 WS-RIDFLD-FILE-SEQ      PIC 9(002)  USAGE BINARY.
+
+       01  WS-ABS-TIME                PIC S9(015) COMP-3.
+
+       01  WS-CONTINUE-SW             PIC X(001).
+           88 WS-CONTINUE-MAINT           VALUE 'Y'.
+           88 WS-END-MAINT                VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(001).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+               EXEC CICS RETURN
+                   TRANSID('AF70')
+                   COMMAREA(WS-CONTINUE-SW)
+                   LENGTH(1)
+               END-EXEC
+           ELSE
+               MOVE DFHCOMMAREA TO WS-CONTINUE-SW
+               PERFORM 2000-MAINTAIN-ROW
+               IF WS-END-MAINT
+                   EXEC CICS RETURN END-EXEC
+               ELSE
+                   EXEC CICS RETURN
+                       TRANSID('AF70')
+                       COMMAREA(WS-CONTINUE-SW)
+                       LENGTH(1)
+                   END-EXEC
+               END-IF
+           END-IF
+           GOBACK.
+
+      *-------------------------------------------------------*
+      * 1000-SEND-INITIAL-MAP - first entry into the          *
+      *                         transaction, blank screen.    *
+      *-------------------------------------------------------*
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO AFM070MO
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('AFM070M')
+               MAPSET('AFM070S')
+               ERASE
+           END-EXEC.
+
+      *-------------------------------------------------------*
+      * 2000-MAINTAIN-ROW - receive the operator's input,     *
+      *                     read the row, apply the hold/     *
+      *                     reason and rewrite.                *
+      *-------------------------------------------------------*
+       2000-MAINTAIN-ROW.
+           EXEC CICS RECEIVE MAP('AFM070M')
+               MAPSET('AFM070S')
+               RESP(WS-RESP)
+           END-EXEC
+           MOVE SPACES TO MSGO
+           MOVE VOLID  TO WS-RIDFLD-VOLUME-ID
+           MOVE FSEQ   TO WS-RIDFLD-FILE-SEQ
+           EXEC CICS READ DATASET('AFMVSEQ')
+               INTO(AFMVSEQ-RECORD)
+               RIDFLD(WS-VSEQ-RIDFLD)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'ROW NOT FOUND FOR THAT VOLUME-ID/FILE-SEQ'
+                   TO MSGO
+           ELSE
+               PERFORM 2100-APPLY-HOLD
+           END-IF
+           PERFORM 2900-ASK-ANOTHER
+           EXEC CICS SEND MAP('AFM070M')
+               MAPSET('AFM070S')
+               DATAONLY
+           END-EXEC.
+
+       2100-APPLY-HOLD.
+           IF HOLD = 'Y' OR HOLD = 'y'
+               SET VS-EXCEPTION-HOLD TO TRUE
+               MOVE REASON TO VS-EXCEPTION-REASON
+               MOVE EIBUSER TO VS-EXCEPTION-SET-BY
+               EXEC CICS ASKTIME
+                   ABSTIME(WS-ABS-TIME)
+               END-EXEC
+               EXEC CICS FORMATTIME
+                   ABSTIME(WS-ABS-TIME)
+                   YYYYMMDD(VS-EXCEPTION-SET-DATE)
+               END-EXEC
+           ELSE
+               SET VS-EXCEPTION-NONE TO TRUE
+               MOVE SPACES TO VS-EXCEPTION-REASON
+               MOVE SPACES TO VS-EXCEPTION-SET-BY
+               MOVE SPACES TO VS-EXCEPTION-SET-DATE
+           END-IF
+           EXEC CICS REWRITE DATASET('AFMVSEQ')
+               FROM(AFMVSEQ-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'ROW UPDATED' TO MSGO
+               MOVE VS-EXCEPTION-SET-BY   TO SETBYO
+               MOVE VS-EXCEPTION-SET-DATE TO SETDATEO
+           ELSE
+               MOVE 'REWRITE FAILED - SEE SYSTEM CONSOLE' TO MSGO
+           END-IF.
+
+       2900-ASK-ANOTHER.
+           IF ANOTHER = 'Y' OR ANOTHER = 'y'
+               SET WS-CONTINUE-MAINT TO TRUE
+           ELSE
+               SET WS-END-MAINT TO TRUE
+           END-IF.
+
+       9999-EXIT.
+           EXIT.
