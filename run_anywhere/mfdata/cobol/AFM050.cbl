@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM050.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - reconciles the   *
+      *                  AFMLIST extract against the tape   *
+      *                  management system's live catalog   *
+      *                  and reports every VOLUME-ID/FILE-   *
+      *                  SEQ/DATASET-ID triple that doesn't  *
+      *                  agree, or is missing on one side.   *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMLIST-FILE  ASSIGN TO AFMLIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMLIST-STATUS.
+
+           SELECT AFMTMS-FILE   ASSIGN TO AFMTMS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMTMS-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO RPT050
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMLIST-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+           COPY AFMLIST_old.
+
+       FD  AFMTMS-FILE
+           RECORD CONTAINS 064 CHARACTERS.
+           COPY AFMTMS.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMLIST-STATUS         PIC X(002).
+           88 AFMLIST-OK             VALUE '00'.
+           88 AFMLIST-EOF            VALUE '10'.
+       01  WS-AFMTMS-STATUS          PIC X(002).
+           88 AFMTMS-OK              VALUE '00'.
+           88 AFMTMS-EOF             VALUE '10'.
+       01  WS-REPORT-STATUS          PIC X(002).
+
+       01  WS-AFMLIST-EOF-SW         PIC X(001) VALUE 'N'.
+           88 AFMLIST-AT-EOF            VALUE 'Y'.
+       01  WS-AFMTMS-EOF-SW          PIC X(001) VALUE 'N'.
+           88 AFMTMS-AT-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-ROW-COUNT           PIC 9(007) USAGE BINARY VALUE 0.
+           05 WS-BREAK-COUNT         PIC 9(007) USAGE BINARY VALUE 0.
+
+       01  WS-HEADING-1              PIC X(050) VALUE
+           'AFM050 - AFMLIST / TMS RECONCILIATION REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 DL-VOLUME-ID           PIC X(006).
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 DL-FILE-SEQ            PIC Z(001)9.
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 DL-DATASET-ID          PIC X(044).
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 DL-MESSAGE             PIC X(050).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                 PIC X(024) VALUE
+               'TOTAL ROWS COMPARED    '.
+           05 TL-ROW-COUNT           PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(004) VALUE SPACES.
+           05 FILLER                 PIC X(024) VALUE
+               'TOTAL BREAKS FOUND     '.
+           05 TL-BREAK-COUNT         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE
+               UNTIL AFMLIST-AT-EOF AND AFMTMS-AT-EOF
+           PERFORM 8000-FINISH
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AFMLIST-FILE
+           OPEN INPUT  AFMTMS-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-READ-AFMLIST
+           PERFORM 2200-READ-AFMTMS.
+
+      *-------------------------------------------------------*
+      * 2000-RECONCILE - sequential match-merge on VOLUME-ID/ *
+      *                  FILE-SEQ, comparing DATASET-ID.       *
+      *-------------------------------------------------------*
+       2000-RECONCILE.
+           IF AFMLIST-AT-EOF
+               PERFORM 2600-ONLY-IN-TMS
+               PERFORM 2200-READ-AFMTMS
+           ELSE
+               IF AFMTMS-AT-EOF
+                   PERFORM 2500-ONLY-IN-AFMLIST
+                   PERFORM 2100-READ-AFMLIST
+               ELSE
+                   IF VOLUME-ID = TMS-VOLUME-ID AND
+                      FILE-SEQ  = TMS-FILE-SEQ
+                       PERFORM 2400-COMPARE-DATASET-ID
+                       PERFORM 2100-READ-AFMLIST
+                       PERFORM 2200-READ-AFMTMS
+                   ELSE
+                       IF VOLUME-ID < TMS-VOLUME-ID
+                           OR (VOLUME-ID = TMS-VOLUME-ID AND
+                               FILE-SEQ < TMS-FILE-SEQ)
+                           PERFORM 2500-ONLY-IN-AFMLIST
+                           PERFORM 2100-READ-AFMLIST
+                       ELSE
+                           PERFORM 2600-ONLY-IN-TMS
+                           PERFORM 2200-READ-AFMTMS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-READ-AFMLIST.
+           READ AFMLIST-FILE
+               AT END
+                   SET AFMLIST-AT-EOF TO TRUE
+           END-READ.
+
+       2200-READ-AFMTMS.
+           READ AFMTMS-FILE
+               AT END
+                   SET AFMTMS-AT-EOF TO TRUE
+           END-READ.
+
+       2400-COMPARE-DATASET-ID.
+           ADD 1 TO WS-ROW-COUNT
+           IF DATASET-ID NOT = TMS-DATASET-ID
+               MOVE VOLUME-ID  TO DL-VOLUME-ID
+               MOVE FILE-SEQ   TO DL-FILE-SEQ
+               MOVE DATASET-ID TO DL-DATASET-ID
+               MOVE 'DATASET-ID DISAGREES WITH TMS CATALOG'
+                   TO DL-MESSAGE
+               PERFORM 2900-WRITE-DETAIL
+           END-IF.
+
+       2500-ONLY-IN-AFMLIST.
+           ADD 1 TO WS-ROW-COUNT
+           MOVE VOLUME-ID  TO DL-VOLUME-ID
+           MOVE FILE-SEQ   TO DL-FILE-SEQ
+           MOVE DATASET-ID TO DL-DATASET-ID
+           MOVE 'IN AFMLIST EXTRACT BUT NOT IN TMS CATALOG'
+               TO DL-MESSAGE
+           PERFORM 2900-WRITE-DETAIL.
+
+       2600-ONLY-IN-TMS.
+           ADD 1 TO WS-ROW-COUNT
+           MOVE TMS-VOLUME-ID  TO DL-VOLUME-ID
+           MOVE TMS-FILE-SEQ   TO DL-FILE-SEQ
+           MOVE TMS-DATASET-ID TO DL-DATASET-ID
+           MOVE 'IN TMS CATALOG BUT NOT IN AFMLIST EXTRACT'
+               TO DL-MESSAGE
+           PERFORM 2900-WRITE-DETAIL.
+
+       2900-WRITE-DETAIL.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-BREAK-COUNT.
+
+       8000-FINISH.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-ROW-COUNT   TO TL-ROW-COUNT
+           MOVE WS-BREAK-COUNT TO TL-BREAK-COUNT
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE AFMLIST-FILE
+           CLOSE AFMTMS-FILE
+           CLOSE REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
