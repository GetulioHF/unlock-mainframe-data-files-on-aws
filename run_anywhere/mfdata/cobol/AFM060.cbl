@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM060.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - sorts the        *
+      *                  AFMLIST extract by DATASET-ID and   *
+      *                  control-breaks on it, printing      *
+      *                  every VOLUME-ID/FILE-SEQ pair for   *
+      *                  any DATASET-ID that shows up more   *
+      *                  than once.                          *
+      * 2026-08-09 GHF   SORT ... USING AFMLIST-FILE was     *
+      *                  moving the raw 252-byte record into *
+      *                  the 52-byte sort record byte for     *
+      *                  byte instead of field by field.      *
+      *                  Switched to an INPUT PROCEDURE that  *
+      *                  MOVEs DATASET-ID/VOLUME-ID/FILE-SEQ   *
+      *                  explicitly before each RELEASE.      *
+      * 2026-08-09 GHF   WS-GROUP-TABLE only holds 500 members *
+      *                  per DATASET-ID, and the print loop    *
+      *                  was silently dropping the rest. Now   *
+      *                  prints a count of the rows not shown. *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMLIST-FILE  ASSIGN TO AFMLIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMLIST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT AFMSORT-FILE  ASSIGN TO AFMSORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMSORT-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO RPT060
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMLIST-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+           COPY AFMLIST_old.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SD-DATASET-ID     PIC X(044).
+           05 SD-VOLUME-ID      PIC X(006).
+           05 SD-FILE-SEQ       PIC 9(002) USAGE BINARY.
+
+       FD  AFMSORT-FILE
+           RECORD CONTAINS 052 CHARACTERS.
+       01  AFMSORT-RECORD.
+           05 AS-DATASET-ID     PIC X(044).
+           05 AS-VOLUME-ID      PIC X(006).
+           05 AS-FILE-SEQ       PIC 9(002) USAGE BINARY.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMLIST-STATUS      PIC X(002).
+       01  WS-AFMLIST-EOF-SW      PIC X(001) VALUE 'N'.
+           88 AFMLIST-AT-EOF         VALUE 'Y'.
+       01  WS-AFMSORT-STATUS      PIC X(002).
+           88 AFMSORT-OK          VALUE '00'.
+           88 AFMSORT-EOF         VALUE '10'.
+       01  WS-REPORT-STATUS       PIC X(002).
+
+       01  WS-AFMSORT-EOF-SW      PIC X(001) VALUE 'N'.
+           88 AFMSORT-AT-EOF         VALUE 'Y'.
+       01  WS-FIRST-GROUP-SW      PIC X(001) VALUE 'Y'.
+           88 WS-FIRST-GROUP         VALUE 'Y'.
+           88 WS-NOT-FIRST-GROUP     VALUE 'N'.
+
+       01  WS-GROUP-DATASET-ID    PIC X(044).
+       01  WS-GROUP-COUNT         PIC 9(003) USAGE BINARY VALUE 0.
+       01  WS-DUP-DATASET-COUNT   PIC 9(007) USAGE BINARY VALUE 0.
+       01  WS-DUP-ROW-COUNT       PIC 9(007) USAGE BINARY VALUE 0.
+       01  WS-OVERFLOW-COUNT      PIC 9(007) USAGE BINARY VALUE 0.
+
+       01  WS-GROUP-TABLE.
+           05 WS-GROUP-ENTRY OCCURS 500 TIMES INDEXED BY WS-GRP-IDX.
+               10 GRP-VOLUME-ID    PIC X(006).
+               10 GRP-FILE-SEQ     PIC 9(002) USAGE BINARY.
+
+       01  WS-HEADING-1            PIC X(050) VALUE
+           'AFM060 - DUPLICATE DATASET-ID REPORT'.
+
+       01  WS-GROUP-HEADING.
+           05 FILLER                PIC X(013) VALUE
+               'DATASET-ID: '.
+           05 GH-DATASET-ID         PIC X(044).
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(004) VALUE SPACES.
+           05 DL-VOLUME-ID          PIC X(006).
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DL-FILE-SEQ           PIC Z(001)9.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                PIC X(030) VALUE
+               'DATASET-IDs WITH DUPLICATES '.
+           05 TL-DUP-DATASET-COUNT   PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(004) VALUE SPACES.
+           05 FILLER                 PIC X(026) VALUE
+               'TOTAL DUPLICATE ROWS     '.
+           05 TL-DUP-ROW-COUNT       PIC ZZZ,ZZ9.
+
+       01  WS-OVERFLOW-LINE.
+           05 FILLER                PIC X(008) VALUE SPACES.
+           05 FILLER                PIC X(004) VALUE '... '.
+           05 OL-MORE-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(020) VALUE
+               ' MORE ROWS NOT SHOWN'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-SORT-EXTRACT
+           PERFORM 2000-INITIALIZE
+           PERFORM 3000-SCAN-SORTED-FILE
+               UNTIL AFMSORT-AT-EOF
+           PERFORM 3900-FLUSH-GROUP
+           PERFORM 8000-FINISH
+           GOBACK.
+
+      *-------------------------------------------------------*
+      * 1000-SORT-EXTRACT - order the extract by DATASET-ID so*
+      *                     every copy of a name is adjacent. *
+      *-------------------------------------------------------*
+       1000-SORT-EXTRACT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-DATASET-ID SD-VOLUME-ID SD-FILE-SEQ
+               INPUT PROCEDURE IS 1100-RELEASE-SORT-RECORDS
+               GIVING AFMSORT-FILE.
+
+      *-------------------------------------------------------*
+      * 1100-RELEASE-SORT-RECORDS - feed the sort one record  *
+      *                             at a time, moving each     *
+      *                             field into SORT-RECORD     *
+      *                             explicitly since it is a   *
+      *                             different layout than the  *
+      *                             AFMLIST record.             *
+      *-------------------------------------------------------*
+       1100-RELEASE-SORT-RECORDS.
+           OPEN INPUT AFMLIST-FILE
+           PERFORM 1150-RELEASE-ONE-RECORD
+               UNTIL AFMLIST-AT-EOF
+           CLOSE AFMLIST-FILE.
+
+       1150-RELEASE-ONE-RECORD.
+           READ AFMLIST-FILE
+               AT END
+                   SET AFMLIST-AT-EOF TO TRUE
+                   GO TO 1150-EXIT
+           END-READ
+           MOVE DATASET-ID TO SD-DATASET-ID
+           MOVE VOLUME-ID  TO SD-VOLUME-ID
+           MOVE FILE-SEQ   TO SD-FILE-SEQ
+           RELEASE SORT-RECORD.
+       1150-EXIT.
+           EXIT.
+
+       2000-INITIALIZE.
+           OPEN INPUT  AFMSORT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 3100-READ-AFMSORT.
+
+      *-------------------------------------------------------*
+      * 3000-SCAN-SORTED-FILE - control-break on DATASET-ID,  *
+      *                         buffering each group so only  *
+      *                         true duplicates get printed.  *
+      *-------------------------------------------------------*
+       3000-SCAN-SORTED-FILE.
+           IF WS-FIRST-GROUP
+               MOVE AS-DATASET-ID TO WS-GROUP-DATASET-ID
+               SET WS-NOT-FIRST-GROUP TO TRUE
+           END-IF
+           IF AS-DATASET-ID NOT = WS-GROUP-DATASET-ID
+               PERFORM 3900-FLUSH-GROUP
+               MOVE AS-DATASET-ID TO WS-GROUP-DATASET-ID
+           END-IF
+           ADD 1 TO WS-GROUP-COUNT
+           IF WS-GROUP-COUNT <= 500
+               MOVE AS-VOLUME-ID TO GRP-VOLUME-ID(WS-GROUP-COUNT)
+               MOVE AS-FILE-SEQ  TO GRP-FILE-SEQ(WS-GROUP-COUNT)
+           END-IF
+           PERFORM 3100-READ-AFMSORT.
+
+       3100-READ-AFMSORT.
+           READ AFMSORT-FILE
+               AT END
+                   SET AFMSORT-AT-EOF TO TRUE
+           END-READ.
+
+      *-------------------------------------------------------*
+      * 3900-FLUSH-GROUP - print the buffered group only when *
+      *                    it has more than one member.       *
+      *-------------------------------------------------------*
+       3900-FLUSH-GROUP.
+           IF WS-GROUP-COUNT > 1
+               ADD 1 TO WS-DUP-DATASET-COUNT
+               MOVE WS-GROUP-DATASET-ID TO GH-DATASET-ID
+               MOVE WS-GROUP-HEADING TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM 3950-PRINT-GROUP-MEMBERS
+                   VARYING WS-GRP-IDX FROM 1 BY 1
+                   UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+                       OR WS-GRP-IDX > 500
+               IF WS-GROUP-COUNT > 500
+                   SUBTRACT 500 FROM WS-GROUP-COUNT
+                       GIVING WS-OVERFLOW-COUNT
+                   ADD WS-OVERFLOW-COUNT TO WS-DUP-ROW-COUNT
+                   MOVE WS-OVERFLOW-COUNT TO OL-MORE-COUNT
+                   MOVE WS-OVERFLOW-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF
+           MOVE 0 TO WS-GROUP-COUNT.
+
+       3950-PRINT-GROUP-MEMBERS.
+           MOVE GRP-VOLUME-ID(WS-GRP-IDX) TO DL-VOLUME-ID
+           MOVE GRP-FILE-SEQ(WS-GRP-IDX)  TO DL-FILE-SEQ
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-DUP-ROW-COUNT.
+
+       8000-FINISH.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-DUP-DATASET-COUNT TO TL-DUP-DATASET-COUNT
+           MOVE WS-DUP-ROW-COUNT     TO TL-DUP-ROW-COUNT
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE AFMSORT-FILE
+           CLOSE REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
