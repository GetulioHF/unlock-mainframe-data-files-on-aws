@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM090.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - sorts the        *
+      *                  AFMLIST extract by VOLUME-ID and    *
+      *                  control-breaks on it, printing a   *
+      *                  line per volume with its FILE-SEQ   *
+      *                  count and the running DATASET-ID    *
+      *                  count across all volumes seen so    *
+      *                  far, plus a grand total record      *
+      *                  count at the end.                   *
+      * 2026-08-09 GHF   SORT ... USING AFMLIST-FILE was     *
+      *                  moving the raw 252-byte record into *
+      *                  the 52-byte sort record byte for     *
+      *                  byte instead of field by field.      *
+      *                  Switched to an INPUT PROCEDURE that  *
+      *                  MOVEs VOLUME-ID/FILE-SEQ/DATASET-ID   *
+      *                  explicitly before each RELEASE.      *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMLIST-FILE  ASSIGN TO AFMLIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMLIST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT AFMSORT-FILE  ASSIGN TO AFMSORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMSORT-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO RPT090
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMLIST-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+           COPY AFMLIST_old.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SD-VOLUME-ID      PIC X(006).
+           05 SD-FILE-SEQ       PIC 9(002) USAGE BINARY.
+           05 SD-DATASET-ID     PIC X(044).
+
+       FD  AFMSORT-FILE
+           RECORD CONTAINS 052 CHARACTERS.
+       01  AFMSORT-RECORD.
+           05 AS-VOLUME-ID      PIC X(006).
+           05 AS-FILE-SEQ       PIC 9(002) USAGE BINARY.
+           05 AS-DATASET-ID     PIC X(044).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMLIST-STATUS      PIC X(002).
+       01  WS-AFMLIST-EOF-SW      PIC X(001) VALUE 'N'.
+           88 AFMLIST-AT-EOF         VALUE 'Y'.
+       01  WS-AFMSORT-STATUS      PIC X(002).
+           88 AFMSORT-OK          VALUE '00'.
+           88 AFMSORT-EOF         VALUE '10'.
+       01  WS-REPORT-STATUS       PIC X(002).
+
+       01  WS-AFMSORT-EOF-SW      PIC X(001) VALUE 'N'.
+           88 AFMSORT-AT-EOF         VALUE 'Y'.
+       01  WS-FIRST-GROUP-SW      PIC X(001) VALUE 'Y'.
+           88 WS-FIRST-GROUP         VALUE 'Y'.
+           88 WS-NOT-FIRST-GROUP     VALUE 'N'.
+
+       01  WS-GROUP-VOLUME-ID      PIC X(006).
+       01  WS-GROUP-SEQ-COUNT      PIC 9(007) USAGE BINARY VALUE 0.
+       01  WS-RUNNING-DATASET-CNT  PIC 9(009) USAGE BINARY VALUE 0.
+       01  WS-GRAND-TOTAL-COUNT    PIC 9(009) USAGE BINARY VALUE 0.
+
+       01  WS-HEADING-1            PIC X(050) VALUE
+           'AFM090 - VOLUME CONTROL TOTAL REPORT'.
+       01  WS-HEADING-2.
+           05 FILLER               PIC X(010) VALUE 'VOLUME-ID'.
+           05 FILLER               PIC X(006) VALUE SPACES.
+           05 FILLER               PIC X(015) VALUE 'FILE-SEQ COUNT'.
+           05 FILLER               PIC X(006) VALUE SPACES.
+           05 FILLER               PIC X(020) VALUE
+               'RUNNING DATASET CNT'.
+
+       01  WS-DETAIL-LINE.
+           05 DL-VOLUME-ID          PIC X(006).
+           05 FILLER                PIC X(010) VALUE SPACES.
+           05 DL-SEQ-COUNT          PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(013) VALUE SPACES.
+           05 DL-RUNNING-COUNT      PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                PIC X(026) VALUE
+               'GRAND TOTAL RECORD COUNT '.
+           05 TL-GRAND-TOTAL        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-SORT-EXTRACT
+           PERFORM 2000-INITIALIZE
+           PERFORM 3000-SCAN-SORTED-FILE
+               UNTIL AFMSORT-AT-EOF
+           PERFORM 3900-FLUSH-GROUP
+           PERFORM 8000-FINISH
+           GOBACK.
+
+      *-------------------------------------------------------*
+      * 1000-SORT-EXTRACT - order the extract by VOLUME-ID so *
+      *                     every row for a volume is adjacent*
+      *-------------------------------------------------------*
+       1000-SORT-EXTRACT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-VOLUME-ID SD-FILE-SEQ
+               INPUT PROCEDURE IS 1100-RELEASE-SORT-RECORDS
+               GIVING AFMSORT-FILE.
+
+      *-------------------------------------------------------*
+      * 1100-RELEASE-SORT-RECORDS - feed the sort one record  *
+      *                             at a time, moving each     *
+      *                             field into SORT-RECORD     *
+      *                             explicitly since it is a   *
+      *                             different layout than the  *
+      *                             AFMLIST record.             *
+      *-------------------------------------------------------*
+       1100-RELEASE-SORT-RECORDS.
+           OPEN INPUT AFMLIST-FILE
+           PERFORM 1150-RELEASE-ONE-RECORD
+               UNTIL AFMLIST-AT-EOF
+           CLOSE AFMLIST-FILE.
+
+       1150-RELEASE-ONE-RECORD.
+           READ AFMLIST-FILE
+               AT END
+                   SET AFMLIST-AT-EOF TO TRUE
+                   GO TO 1150-EXIT
+           END-READ
+           MOVE VOLUME-ID   TO SD-VOLUME-ID
+           MOVE FILE-SEQ    TO SD-FILE-SEQ
+           MOVE DATASET-ID  TO SD-DATASET-ID
+           RELEASE SORT-RECORD.
+       1150-EXIT.
+           EXIT.
+
+       2000-INITIALIZE.
+           OPEN INPUT  AFMSORT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 3100-READ-AFMSORT.
+
+      *-------------------------------------------------------*
+      * 3000-SCAN-SORTED-FILE - control-break on VOLUME-ID.   *
+      *-------------------------------------------------------*
+       3000-SCAN-SORTED-FILE.
+           IF WS-FIRST-GROUP
+               MOVE AS-VOLUME-ID TO WS-GROUP-VOLUME-ID
+               SET WS-NOT-FIRST-GROUP TO TRUE
+           END-IF
+           IF AS-VOLUME-ID NOT = WS-GROUP-VOLUME-ID
+               PERFORM 3900-FLUSH-GROUP
+               MOVE AS-VOLUME-ID TO WS-GROUP-VOLUME-ID
+           END-IF
+           ADD 1 TO WS-GROUP-SEQ-COUNT
+           ADD 1 TO WS-RUNNING-DATASET-CNT
+           ADD 1 TO WS-GRAND-TOTAL-COUNT
+           PERFORM 3100-READ-AFMSORT.
+
+       3100-READ-AFMSORT.
+           READ AFMSORT-FILE
+               AT END
+                   SET AFMSORT-AT-EOF TO TRUE
+           END-READ.
+
+      *-------------------------------------------------------*
+      * 3900-FLUSH-GROUP - print the volume's totals and carry*
+      *                    the running count into the next    *
+      *                    group.                              *
+      *-------------------------------------------------------*
+       3900-FLUSH-GROUP.
+           IF WS-GROUP-SEQ-COUNT > 0
+               MOVE WS-GROUP-VOLUME-ID     TO DL-VOLUME-ID
+               MOVE WS-GROUP-SEQ-COUNT     TO DL-SEQ-COUNT
+               MOVE WS-RUNNING-DATASET-CNT TO DL-RUNNING-COUNT
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE 0 TO WS-GROUP-SEQ-COUNT.
+
+       8000-FINISH.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL-COUNT TO TL-GRAND-TOTAL
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE AFMSORT-FILE
+           CLOSE REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
