@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM020.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - rebuilds the     *
+      *                  DATASET-ID KSDS lookup index from  *
+      *                  the AFMLIST extract every cycle.   *
+      * 2026-08-09 GHF   Changed AFMDSIDX-FILE to ACCESS     *
+      *                  MODE RANDOM - the extract arrives   *
+      *                  in VOLUME-ID/FILE-SEQ order, not    *
+      *                  DATASET-ID order, so sequential     *
+      *                  WRITE was raising key-sequence      *
+      *                  errors this program never checked   *
+      *                  for.                                *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMLIST-FILE  ASSIGN TO AFMLIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMLIST-STATUS.
+
+           SELECT AFMDSIDX-FILE ASSIGN TO AFMDSIDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DX-DATASET-ID
+               FILE STATUS IS WS-AFMDSIDX-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO RPT020
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMLIST-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+           COPY AFMLIST_old.
+
+       FD  AFMDSIDX-FILE.
+           COPY AFMDSIDX.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMLIST-STATUS         PIC X(002).
+           88 AFMLIST-OK             VALUE '00'.
+           88 AFMLIST-EOF            VALUE '10'.
+       01  WS-AFMDSIDX-STATUS        PIC X(002).
+           88 AFMDSIDX-OK            VALUE '00'.
+           88 AFMDSIDX-DUPLICATE-KEY VALUE '22'.
+       01  WS-REPORT-STATUS          PIC X(002).
+
+       01  WS-AFMLIST-EOF-SW         PIC X(001) VALUE 'N'.
+           88 AFMLIST-AT-EOF            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-READ           PIC 9(007) USAGE BINARY VALUE 0.
+           05 WS-ROWS-INDEXED        PIC 9(007) USAGE BINARY VALUE 0.
+           05 WS-ROWS-DUPLICATE      PIC 9(007) USAGE BINARY VALUE 0.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                 PIC X(026) VALUE
+               'AFM020 - DATASET-ID INDEX'.
+           05 FILLER                 PIC X(010) VALUE SPACES.
+           05 FILLER                 PIC X(014) VALUE 'ROWS READ    '.
+           05 TL-ROWS-READ           PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(004) VALUE SPACES.
+           05 FILLER                 PIC X(014) VALUE 'ROWS INDEXED '.
+           05 TL-ROWS-INDEXED        PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(004) VALUE SPACES.
+           05 FILLER                 PIC X(018) VALUE
+               'DUPLICATES SKIPPED'.
+           05 TL-ROWS-DUPLICATE      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-INDEX
+               UNTIL AFMLIST-AT-EOF
+           PERFORM 8000-FINISH
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AFMLIST-FILE
+           OPEN OUTPUT AFMDSIDX-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       2000-BUILD-INDEX.
+           READ AFMLIST-FILE
+               AT END
+                   SET AFMLIST-AT-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-ROWS-READ
+           MOVE DATASET-ID  TO DX-DATASET-ID
+           MOVE VOLUME-ID   TO DX-VOLUME-ID
+           MOVE FILE-SEQ    TO DX-FILE-SEQ
+           WRITE AFMDSIDX-RECORD
+               INVALID KEY
+                   IF AFMDSIDX-DUPLICATE-KEY
+                       ADD 1 TO WS-ROWS-DUPLICATE
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-INDEXED
+           END-WRITE.
+       2000-EXIT.
+           EXIT.
+
+       8000-FINISH.
+           MOVE WS-ROWS-READ      TO TL-ROWS-READ
+           MOVE WS-ROWS-INDEXED   TO TL-ROWS-INDEXED
+           MOVE WS-ROWS-DUPLICATE TO TL-ROWS-DUPLICATE
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE AFMLIST-FILE
+           CLOSE AFMDSIDX-FILE
+           CLOSE REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
