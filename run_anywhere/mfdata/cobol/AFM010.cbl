@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM010.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - compares the     *
+      *                  AFMLIST SITUACAO byte against the  *
+      *                  AWS-side MIGCONF confirmation feed  *
+      *                  and reports every mismatch.         *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMLIST-FILE  ASSIGN TO AFMLIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMLIST-STATUS.
+
+           SELECT MIGCONF-FILE  ASSIGN TO MIGCONF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MIGCONF-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO RPT010
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMLIST-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+           COPY AFMLIST_old.
+
+       FD  MIGCONF-FILE
+           RECORD CONTAINS 046 CHARACTERS.
+           COPY MIGCONF.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMLIST-STATUS        PIC X(002).
+           88 AFMLIST-OK            VALUE '00'.
+           88 AFMLIST-EOF           VALUE '10'.
+       01  WS-MIGCONF-STATUS        PIC X(002).
+           88 MIGCONF-OK            VALUE '00'.
+           88 MIGCONF-EOF           VALUE '10'.
+       01  WS-REPORT-STATUS         PIC X(002).
+           88 REPORT-OK             VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-AFMLIST-EOF-SW     PIC X(001)  VALUE 'N'.
+               88 AFMLIST-AT-EOF        VALUE 'Y'.
+           05 WS-MIGCONF-EOF-SW     PIC X(001)  VALUE 'N'.
+               88 MIGCONF-AT-EOF        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-MISMATCH-COUNT     PIC 9(007)  USAGE BINARY VALUE 0.
+           05 WS-ROW-COUNT          PIC 9(007)  USAGE BINARY VALUE 0.
+
+       01  WS-HEADING-1.
+           05 FILLER                PIC X(030) VALUE
+               'AFM010 - SITUACAO / S3 STATUS'.
+           05 FILLER                PIC X(020) VALUE
+               ' CONFLICT REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DL-VOLUME-ID          PIC X(006).
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DL-FILE-SEQ           PIC Z(001)9.
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DL-DATASET-ID         PIC X(044).
+           05 FILLER                PIC X(002) VALUE SPACES.
+           05 DL-MESSAGE            PIC X(050).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                PIC X(024) VALUE
+               'TOTAL ROWS COMPARED    '.
+           05 TL-ROW-COUNT          PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(004) VALUE SPACES.
+           05 FILLER                PIC X(024) VALUE
+               'TOTAL CONFLICTS FOUND  '.
+           05 TL-MISMATCH-COUNT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ROWS
+               UNTIL AFMLIST-AT-EOF
+           PERFORM 8000-FINISH
+           GOBACK.
+
+      *-------------------------------------------------------*
+      * 1000-INITIALIZE - open files, prime the MIGCONF side  *
+      *                   of the match-merge.                 *
+      *-------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  AFMLIST-FILE
+           OPEN INPUT  MIGCONF-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-READ-AFMLIST
+           PERFORM 2200-READ-MIGCONF.
+
+      *-------------------------------------------------------*
+      * 2000-PROCESS-ROWS - classic sequential match-merge    *
+      *                     keyed on VOLUME-ID/FILE-SEQ.       *
+      *-------------------------------------------------------*
+       2000-PROCESS-ROWS.
+           IF MIGCONF-AT-EOF
+               PERFORM 2500-REPORT-NO-CONFIRMATION
+               PERFORM 2100-READ-AFMLIST
+           ELSE
+               IF VOLUME-ID = MC-VOLUME-ID AND FILE-SEQ = MC-FILE-SEQ
+                   PERFORM 2400-COMPARE-STATUS
+                   PERFORM 2100-READ-AFMLIST
+                   PERFORM 2200-READ-MIGCONF
+               ELSE
+                   IF VOLUME-ID < MC-VOLUME-ID
+                       OR (VOLUME-ID = MC-VOLUME-ID AND
+                           FILE-SEQ < MC-FILE-SEQ)
+                       PERFORM 2500-REPORT-NO-CONFIRMATION
+                       PERFORM 2100-READ-AFMLIST
+                   ELSE
+                       PERFORM 2200-READ-MIGCONF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-READ-AFMLIST.
+           READ AFMLIST-FILE
+               AT END
+                   SET AFMLIST-AT-EOF TO TRUE
+           END-READ.
+
+       2200-READ-MIGCONF.
+           READ MIGCONF-FILE
+               AT END
+                   SET MIGCONF-AT-EOF TO TRUE
+           END-READ.
+
+       2400-COMPARE-STATUS.
+           ADD 1 TO WS-ROW-COUNT
+           IF SITUACAO-CONCLUIDA AND NOT MC-S3-COPY-CONFIRMED
+               MOVE 'MARKED COMPLETE BUT NOT CONFIRMED IN S3'
+                   TO DL-MESSAGE
+               PERFORM 2900-WRITE-DETAIL
+           ELSE
+               IF NOT SITUACAO-CONCLUIDA AND MC-S3-COPY-CONFIRMED
+                   MOVE 'CONFIRMED IN S3 BUT NOT MARKED COMPLETE'
+                       TO DL-MESSAGE
+                   PERFORM 2900-WRITE-DETAIL
+               END-IF
+           END-IF.
+
+       2500-REPORT-NO-CONFIRMATION.
+           ADD 1 TO WS-ROW-COUNT
+           IF SITUACAO-CONCLUIDA
+               MOVE 'MARKED COMPLETE - NO S3 CONFIRMATION RECEIVED'
+                   TO DL-MESSAGE
+               PERFORM 2900-WRITE-DETAIL
+           END-IF.
+
+       2900-WRITE-DETAIL.
+           MOVE VOLUME-ID  TO DL-VOLUME-ID
+           MOVE FILE-SEQ   TO DL-FILE-SEQ
+           MOVE DATASET-ID TO DL-DATASET-ID
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-MISMATCH-COUNT.
+
+      *-------------------------------------------------------*
+      * 8000-FINISH - totals and close down.                  *
+      *-------------------------------------------------------*
+       8000-FINISH.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-ROW-COUNT      TO TL-ROW-COUNT
+           MOVE WS-MISMATCH-COUNT TO TL-MISMATCH-COUNT
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE AFMLIST-FILE
+           CLOSE MIGCONF-FILE
+           CLOSE REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
