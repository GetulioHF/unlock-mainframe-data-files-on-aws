@@ -0,0 +1,330 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM040.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - rebuilds the     *
+      *                  AFMVSEQ working file from the      *
+      *                  AFMLIST extract and walks it in    *
+      *                  VOLUME-ID/FILE-SEQ order to prep    *
+      *                  the AWS migration batch. Checks    *
+      *                  for a prior checkpoint on startup   *
+      *                  so a restart resumes right after    *
+      *                  the last row that completed.        *
+      * 2026-08-09 GHF   Split into a LOAD run-mode (rebuild *
+      *                  AFMVSEQ only) and a PROC run-mode   *
+      *                  (walk it and prep the batch only),  *
+      *                  selected by a run-mode parameter.   *
+      *                  This gives operators a window       *
+      *                  between the two to put a row on     *
+      *                  hold with AFM070. Omitting the      *
+      *                  parameter still does both, as       *
+      *                  before. PROC now skips any row      *
+      *                  flagged AFM-EXCEPTION-HOLD.         *
+      * 2026-08-09 GHF   Added the AFMAUDIT append-only audit *
+      *                  trail. One record is written for    *
+      *                  every AFMVSEQ row PROC reaches,      *
+      *                  processed or on hold. The run-mode   *
+      *                  parameter may now carry a second     *
+      *                  word giving the requesting userid,   *
+      *                  e.g. PARM='PROC GHALLORAN'.          *
+      * 2026-08-09 GHF   The checkpoint is now scoped to the  *
+      *                  cycle in progress instead of living  *
+      *                  forever: a fresh LOAD clears any      *
+      *                  checkpoint left by an earlier cycle   *
+      *                  (it no longer applies to the new     *
+      *                  extract), and PROCESS clears it again*
+      *                  on a clean finish. Only a PROCESS     *
+      *                  that stops partway through - with no  *
+      *                  LOAD in between - leaves a checkpoint *
+      *                  behind for a genuine restart.         *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMLIST-FILE  ASSIGN TO AFMLIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMLIST-STATUS.
+
+           SELECT AFMVSEQ-FILE  ASSIGN TO AFMVSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VS-REC-KEY
+               FILE STATUS IS WS-AFMVSEQ-STATUS.
+
+           SELECT AFMCKPT-FILE  ASSIGN TO AFMCKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMCKPT-STATUS.
+
+           SELECT AFMAUDIT-FILE ASSIGN TO AFMAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AFMAUDIT-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO RPT040
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMLIST-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+           COPY AFMLIST_old.
+
+       FD  AFMVSEQ-FILE.
+           COPY AFMVSEQ.
+
+       FD  AFMCKPT-FILE
+           RECORD CONTAINS 034 CHARACTERS.
+           COPY AFMCKPT.
+
+       FD  AFMAUDIT-FILE
+           RECORD CONTAINS 094 CHARACTERS.
+           COPY AFMAUDIT.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMLIST-STATUS          PIC X(002).
+           88 AFMLIST-OK              VALUE '00'.
+           88 AFMLIST-EOF             VALUE '10'.
+       01  WS-AFMVSEQ-STATUS          PIC X(002).
+           88 AFMVSEQ-OK              VALUE '00'.
+           88 AFMVSEQ-NOTFND          VALUE '23'.
+       01  WS-AFMCKPT-STATUS          PIC X(002).
+           88 AFMCKPT-OK              VALUE '00'.
+           88 AFMCKPT-NOT-FOUND       VALUE '35'.
+       01  WS-AFMAUDIT-STATUS         PIC X(002).
+           88 AFMAUDIT-OK             VALUE '00'.
+       01  WS-REPORT-STATUS           PIC X(002).
+
+       01  WS-PARM-LINE               PIC X(020) VALUE SPACES.
+
+       01  WS-RUN-MODE                PIC X(004) VALUE SPACES.
+           88 WS-RUN-MODE-LOAD-ONLY      VALUE 'LOAD'.
+           88 WS-RUN-MODE-PROC-ONLY      VALUE 'PROC'.
+
+       01  WS-AUDIT-USERID            PIC X(008) VALUE SPACES.
+
+       01  WS-AFMLIST-EOF-SW          PIC X(001) VALUE 'N'.
+           88 AFMLIST-AT-EOF             VALUE 'Y'.
+       01  WS-AFMVSEQ-EOF-SW          PIC X(001) VALUE 'N'.
+           88 AFMVSEQ-AT-EOF             VALUE 'Y'.
+       01  WS-RESTART-SW              PIC X(001) VALUE 'N'.
+           88 WS-RESTART-REQUESTED       VALUE 'Y'.
+
+       01  WS-RESTART-KEY.
+           05 WS-RESTART-VOLUME-ID    PIC X(006).
+           05 WS-RESTART-FILE-SEQ     PIC 9(002)  USAGE BINARY.
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-LOADED          PIC 9(007) USAGE BINARY VALUE 0.
+           05 WS-ROWS-PROCESSED       PIC 9(007) USAGE BINARY VALUE 0.
+           05 WS-ROWS-ON-HOLD         PIC 9(007) USAGE BINARY VALUE 0.
+
+       01  WS-CKPT-INTERVAL           PIC 9(003) USAGE BINARY
+                                          VALUE 25.
+       01  WS-CKPT-SINCE-WRITE        PIC 9(003) USAGE BINARY
+                                          VALUE 0.
+
+       01  WS-CKPT-DATE                PIC X(008).
+       01  WS-CKPT-TIME                PIC X(006).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                  PIC X(026) VALUE
+               'AFM040 - MIGRATION PREP  '.
+           05 FILLER                  PIC X(013) VALUE 'ROWS LOADED  '.
+           05 TL-ROWS-LOADED          PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(004) VALUE SPACES.
+           05 FILLER                  PIC X(013) VALUE 'ROWS WORKED  '.
+           05 TL-ROWS-PROCESSED       PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(004) VALUE SPACES.
+           05 FILLER                  PIC X(013) VALUE 'ROWS ON HOLD '.
+           05 TL-ROWS-ON-HOLD         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+           UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-AUDIT-USERID
+           END-UNSTRING
+           IF WS-AUDIT-USERID = SPACES
+               MOVE 'BATCH' TO WS-AUDIT-USERID
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RUN-MODE-PROC-ONLY
+               PERFORM 1000-LOAD-CYCLE
+           END-IF
+           IF NOT WS-RUN-MODE-LOAD-ONLY
+               PERFORM 4000-PROCESS-CYCLE
+           END-IF
+           PERFORM 8000-FINISH
+           GOBACK.
+
+      *-------------------------------------------------------*
+      * 1000-LOAD-CYCLE - rebuild AFMVSEQ from the AFMLIST    *
+      *                   extract for this cycle.             *
+      *-------------------------------------------------------*
+       1000-LOAD-CYCLE.
+           OPEN INPUT  AFMLIST-FILE
+           OPEN OUTPUT AFMVSEQ-FILE
+           PERFORM 2000-LOAD-WORKFILE
+               UNTIL AFMLIST-AT-EOF
+           CLOSE AFMLIST-FILE
+           CLOSE AFMVSEQ-FILE
+           PERFORM 3500-CLEAR-CHECKPOINT.
+
+       2000-LOAD-WORKFILE.
+           READ AFMLIST-FILE
+               AT END
+                   SET AFMLIST-AT-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ
+           MOVE VOLUME-ID        TO VS-VOLUME-ID
+           MOVE FILE-SEQ         TO VS-FILE-SEQ
+           MOVE DATASET-ID       TO VS-DATASET-ID
+           MOVE SITUACAO         TO VS-SITUACAO
+           MOVE MIGRATION-DATE   TO VS-MIGRATION-DATE
+           MOVE TARGET-S3-BUCKET TO VS-TARGET-S3-BUCKET
+           MOVE CHECKSUM         TO VS-CHECKSUM
+           MOVE RETRY-COUNT      TO VS-RETRY-COUNT
+           MOVE AFM-EXCEPTION-FLAG   TO VS-EXCEPTION-FLAG
+           MOVE AFM-EXCEPTION-REASON TO VS-EXCEPTION-REASON
+           WRITE AFMVSEQ-RECORD
+           ADD 1 TO WS-ROWS-LOADED.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------*
+      * 3000-READ-CHECKPOINT - pick up where the last run left*
+      *                        off, if it left a checkpoint.  *
+      *-------------------------------------------------------*
+       3000-READ-CHECKPOINT.
+           MOVE LOW-VALUES TO WS-RESTART-KEY
+           OPEN INPUT AFMCKPT-FILE
+           IF AFMCKPT-OK
+               READ AFMCKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-VOLUME-ID TO WS-RESTART-VOLUME-ID
+                       MOVE CKPT-LAST-FILE-SEQ  TO WS-RESTART-FILE-SEQ
+                       SET WS-RESTART-REQUESTED TO TRUE
+               END-READ
+               CLOSE AFMCKPT-FILE
+           END-IF.
+
+      *-------------------------------------------------------*
+      * 3500-CLEAR-CHECKPOINT - blank the checkpoint file so a*
+      *                         later run does not mistake a  *
+      *                         prior cycle's key for a        *
+      *                         restart point. Called once a   *
+      *                         fresh AFMVSEQ is loaded and     *
+      *                         again when a process cycle runs*
+      *                         all the way to a clean finish. *
+      *-------------------------------------------------------*
+       3500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT AFMCKPT-FILE
+           CLOSE AFMCKPT-FILE.
+
+      *-------------------------------------------------------*
+      * 4000-PROCESS-CYCLE - walk AFMVSEQ in key sequence,    *
+      *                      honouring any restart point and *
+      *                      skipping rows on hold.           *
+      *-------------------------------------------------------*
+       4000-PROCESS-CYCLE.
+           PERFORM 3000-READ-CHECKPOINT
+           OPEN INPUT AFMVSEQ-FILE
+           OPEN EXTEND AFMAUDIT-FILE
+           IF WS-RESTART-REQUESTED
+               MOVE WS-RESTART-VOLUME-ID TO VS-VOLUME-ID
+               MOVE WS-RESTART-FILE-SEQ  TO VS-FILE-SEQ
+               START AFMVSEQ-FILE KEY IS GREATER THAN VS-REC-KEY
+                   INVALID KEY
+                       SET AFMVSEQ-AT-EOF TO TRUE
+               END-START
+           END-IF
+           PERFORM UNTIL AFMVSEQ-AT-EOF
+               READ AFMVSEQ-FILE NEXT RECORD
+                   AT END
+                       SET AFMVSEQ-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 4100-PROCESS-ROW
+               END-READ
+           END-PERFORM
+           PERFORM 3500-CLEAR-CHECKPOINT
+           CLOSE AFMVSEQ-FILE
+           CLOSE AFMAUDIT-FILE.
+
+       4100-PROCESS-ROW.
+           IF VS-EXCEPTION-HOLD
+               ADD 1 TO WS-ROWS-ON-HOLD
+           ELSE
+               ADD 1 TO WS-ROWS-PROCESSED
+           END-IF
+           PERFORM 4200-WRITE-AUDIT-RECORD
+           ADD 1 TO WS-CKPT-SINCE-WRITE
+           IF WS-CKPT-SINCE-WRITE >= WS-CKPT-INTERVAL
+               PERFORM 4900-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-SINCE-WRITE
+           END-IF.
+
+      *-------------------------------------------------------*
+      * 4200-WRITE-AUDIT-RECORD - append one audit record for *
+      *                           every AFMVSEQ row reached,  *
+      *                           processed or on hold.       *
+      *-------------------------------------------------------*
+       4200-WRITE-AUDIT-RECORD.
+           MOVE WS-AUDIT-USERID TO AUD-USERID
+           ACCEPT WS-CKPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CKPT-TIME FROM TIME
+           MOVE WS-CKPT-DATE  TO AUD-RUN-DATE
+           MOVE WS-CKPT-TIME  TO AUD-RUN-TIME
+           MOVE VS-VOLUME-ID  TO AUD-VOLUME-ID
+           MOVE VS-FILE-SEQ   TO AUD-FILE-SEQ
+           MOVE VS-DATASET-ID TO AUD-DATASET-ID
+           IF VS-EXCEPTION-HOLD
+               SET AUD-OUTCOME-ON-HOLD TO TRUE
+           ELSE
+               SET AUD-OUTCOME-PROCESSED TO TRUE
+           END-IF
+           WRITE AFMAUDIT-RECORD.
+
+      *-------------------------------------------------------*
+      * 4900-WRITE-CHECKPOINT - externalise the last key fully*
+      *                         processed so a restart can    *
+      *                         resume right after it.        *
+      *-------------------------------------------------------*
+       4900-WRITE-CHECKPOINT.
+           OPEN OUTPUT AFMCKPT-FILE
+           MOVE VS-VOLUME-ID TO CKPT-LAST-VOLUME-ID
+           MOVE VS-FILE-SEQ  TO CKPT-LAST-FILE-SEQ
+           ACCEPT WS-CKPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CKPT-TIME FROM TIME
+           MOVE WS-CKPT-DATE TO CKPT-RUN-DATE
+           MOVE WS-CKPT-TIME TO CKPT-RUN-TIME
+           WRITE AFMCKPT-RECORD
+           CLOSE AFMCKPT-FILE.
+
+       8000-FINISH.
+           MOVE WS-ROWS-LOADED    TO TL-ROWS-LOADED
+           MOVE WS-ROWS-PROCESSED TO TL-ROWS-PROCESSED
+           MOVE WS-ROWS-ON-HOLD   TO TL-ROWS-ON-HOLD
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
