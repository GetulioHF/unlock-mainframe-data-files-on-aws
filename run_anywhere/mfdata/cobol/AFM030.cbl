@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFM030.
+       AUTHOR.        G HALLORAN FILHO.
+       INSTALLATION.  GFS DATA MIGRATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *-----------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                        *
+      * 2026-08-09 GHF   Initial version - writes the AFM   *
+      *                  migration manifest CSV consumed by *
+      *                  AWS Transfer Family / DataSync so   *
+      *                  nobody retypes DATASET-IDs by hand. *
+      * 2026-08-09 GHF   Switched from reading AFMLIST to    *
+      *                  reading AFMVSEQ - a row an operator *
+      *                  puts on hold with AFM070 now never   *
+      *                  reaches the manifest. Run after     *
+      *                  AFM040 RUN-MODE=LOAD (and after any  *
+      *                  AFM070 hold maintenance) so AFMVSEQ  *
+      *                  reflects the current cycle's holds.  *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFMVSEQ-FILE  ASSIGN TO AFMVSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VS-REC-KEY
+               FILE STATUS IS WS-AFMVSEQ-STATUS.
+
+           SELECT MANIFEST-FILE ASSIGN TO AFMMANF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFMVSEQ-FILE.
+           COPY AFMVSEQ.
+
+       FD  MANIFEST-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MANIFEST-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AFMVSEQ-STATUS          PIC X(002).
+           88 AFMVSEQ-OK              VALUE '00'.
+           88 AFMVSEQ-EOF             VALUE '10'.
+       01  WS-MANIFEST-STATUS         PIC X(002).
+
+       01  WS-AFMVSEQ-EOF-SW          PIC X(001) VALUE 'N'.
+           88 AFMVSEQ-AT-EOF             VALUE 'Y'.
+
+       01  WS-ROW-COUNT                PIC 9(007) USAGE BINARY VALUE 0.
+       01  WS-ROW-HOLD-COUNT            PIC 9(007) USAGE BINARY VALUE 0.
+
+      * one manifest line: volume-id,file-seq,dataset-id trimmed to
+      * the S3 key AWS Transfer Family/DataSync expects
+       01  WS-MANIFEST-BUILD.
+           05 MB-VOLUME-ID            PIC X(006).
+           05 MB-COMMA-1              PIC X(001) VALUE ','.
+           05 MB-FILE-SEQ             PIC 9(003).
+           05 MB-COMMA-2              PIC X(001) VALUE ','.
+           05 MB-S3-KEY               PIC X(046).
+
+       01  WS-HEADER-LINE             PIC X(030) VALUE
+           'VOLUME-ID,FILE-SEQ,S3-KEY'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-WRITE-MANIFEST
+               UNTIL AFMVSEQ-AT-EOF
+           PERFORM 8000-FINISH
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AFMVSEQ-FILE
+           OPEN OUTPUT MANIFEST-FILE
+           MOVE WS-HEADER-LINE TO MANIFEST-LINE
+           WRITE MANIFEST-LINE.
+
+       2000-WRITE-MANIFEST.
+           READ AFMVSEQ-FILE
+               AT END
+                   SET AFMVSEQ-AT-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ
+           IF VS-EXCEPTION-HOLD
+               ADD 1 TO WS-ROW-HOLD-COUNT
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO WS-ROW-COUNT
+           MOVE VS-VOLUME-ID   TO MB-VOLUME-ID
+           MOVE VS-FILE-SEQ    TO MB-FILE-SEQ
+           MOVE VS-DATASET-ID  TO MB-S3-KEY
+           MOVE WS-MANIFEST-BUILD TO MANIFEST-LINE
+           WRITE MANIFEST-LINE.
+       2000-EXIT.
+           EXIT.
+
+       8000-FINISH.
+           CLOSE AFMVSEQ-FILE
+           CLOSE MANIFEST-FILE.
+
+       9999-EXIT.
+           EXIT.
