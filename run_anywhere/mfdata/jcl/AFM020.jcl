@@ -0,0 +1,17 @@
+//AFM020   JOB (ACCTNO),'BUILD DSID INDEX',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM020 - REBUILD DATASET-ID KSDS LOOKUP INDEX            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE GFS.PROD.AFMDSIDX CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(GFS.PROD.AFMDSIDX) -
+         INDEXED KEYS(44 0) RECORDSIZE(52 52))
+/*
+//STEP020  EXEC PGM=AFM020
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//AFMDSIDX DD DSN=GFS.PROD.AFMDSIDX,DISP=OLD
+//RPT020   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
