@@ -0,0 +1,11 @@
+//AFM090   JOB (ACCTNO),'VOLUME CONTROL TOTALS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM090 - VOLUME CONTROL TOTAL REPORT                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AFM090
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//AFMSORT  DD DSN=&&AFMSORT,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=52)
+//RPT090   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
