@@ -0,0 +1,34 @@
+//AFM040L  JOB (ACCTNO),'MIGRATION PREP LOAD ONLY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM040 RUN-MODE=LOAD ONLY - REBUILDS AFMVSEQ FROM THE     *
+//* LATEST AFMLIST EXTRACT AND CLEARS ANY LEFTOVER CHECKPOINT, BUT *
+//* DOES NOT RUN THE PROC PHASE. SUBMIT THIS MEMBER WHEN THE CYCLE *
+//* NEEDS TO PAUSE HERE FOR AN OPERATOR TO RUN AFM070 HOLD         *
+//* MAINTENANCE AGAINST THE FRESHLY LOADED AFMVSEQ BEFORE AFM030'S *
+//* MANIFEST IS CUT AND THE PROC PHASE IS RUN. RUN ORDER:          *
+//*   1. AFM040L  (THIS MEMBER - LOAD ONLY)                        *
+//*   2. AFM070   (AF70 TRANSACTION - HOLD MAINTENANCE, AS NEEDED) *
+//*   3. AFM030   (MANIFEST)                                       *
+//*   4. AFM040R  (PROC ONLY, AGAINST THE AFMVSEQ LOADED HERE)     *
+//* STEP005 ALLOCATES AFMCKPT IF IT IS NOT ALREADY CATALOGED -     *
+//* DISP=MOD LEAVES AN EXISTING DATASET UNTOUCHED. THE LOAD PHASE  *
+//* DOES NOT WRITE AFMAUDIT, SO NO DD FOR IT IS NEEDED HERE.       *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//AFMCKPT  DD DSN=GFS.PROD.AFMCKPT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=34)
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE GFS.PROD.AFMVSEQ CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(GFS.PROD.AFMVSEQ) -
+         INDEXED KEYS(8 0) RECORDSIZE(258 258))
+/*
+//STEP020  EXEC PGM=AFM040,PARM='LOAD'
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//AFMVSEQ  DD DSN=GFS.PROD.AFMVSEQ,DISP=OLD
+//AFMCKPT  DD DSN=GFS.PROD.AFMCKPT,DISP=SHR
+//RPT040   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
