@@ -0,0 +1,45 @@
+//AFM040   JOB (ACCTNO),'MIGRATION BATCH PREP',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM040 - MIGRATION BATCH PREP WITH RESTART/CHECKPOINT     *
+//* AFMCKPT SHOULD *NOT* BE DELETED BETWEEN RUNS ON A RESTART -    *
+//* THAT IS HOW THE JOB KNOWS WHERE IT LEFT OFF.                   *
+//* PARM IS 'RUN-MODE USERID', BOTH OPTIONAL - E.G.                *
+//*   PARM='PROC GHALLORAN' RUNS PROC ONLY, AUDITED AS GHALLORAN.  *
+//* AFMAUDIT IS APPEND-ONLY - DISP=MOD, NEVER DELETED OR RESET.    *
+//* STEP010 RE-DEFINES AFMVSEQ BEFORE EVERY LOAD - RUN-MODE=LOAD   *
+//* (AND THE DEFAULT, BOTH-PHASE, RUN) OPEN IT OUTPUT AND REBUILD  *
+//* IT FROM SCRATCH EACH CYCLE.                                    *
+//* THIS MEMBER IS FOR A FRESH CYCLE ONLY. FOR A RUN-MODE=PROC     *
+//* RESTART THAT MUST NOT DISTURB THE CURRENT CYCLE'S AFMVSEQ,     *
+//* SUBMIT AFM040R INSTEAD - IT SKIPS THIS STEP010 ENTIRELY.       *
+//* FOR A SPLIT CYCLE THAT PAUSES FOR AFM070 HOLD MAINTENANCE      *
+//* BETWEEN THE LOAD AND PROC PHASES, SUBMIT AFM040L INSTEAD OF    *
+//* THIS MEMBER TO RUN THE LOAD PHASE ALONE, THEN AFM040R TO RUN   *
+//* THE PROC PHASE ONCE MAINTENANCE IS DONE.                       *
+//* STEP005 ALLOCATES AFMCKPT/AFMAUDIT IF THEY ARE NOT ALREADY     *
+//* CATALOGED - DISP=MOD LEAVES AN EXISTING DATASET UNTOUCHED, SO  *
+//* THIS IS SAFE TO RUN EVERY CYCLE AND DOES NOT RESET EITHER      *
+//* FILE.                                                          *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//AFMCKPT  DD DSN=GFS.PROD.AFMCKPT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=34)
+//AFMAUDIT DD DSN=GFS.PROD.AFMAUDIT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=94)
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE GFS.PROD.AFMVSEQ CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(GFS.PROD.AFMVSEQ) -
+         INDEXED KEYS(8 0) RECORDSIZE(258 258))
+/*
+//STEP020  EXEC PGM=AFM040
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//AFMVSEQ  DD DSN=GFS.PROD.AFMVSEQ,DISP=OLD
+//AFMCKPT  DD DSN=GFS.PROD.AFMCKPT,DISP=SHR
+//AFMAUDIT DD DSN=GFS.PROD.AFMAUDIT,DISP=MOD
+//RPT040   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
