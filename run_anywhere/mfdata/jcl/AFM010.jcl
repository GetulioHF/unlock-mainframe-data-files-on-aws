@@ -0,0 +1,9 @@
+//AFM010   JOB (ACCTNO),'SITUACAO CONFLICT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM010 - SITUACAO / S3 STATUS CONFLICT REPORT            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AFM010
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//MIGCONF  DD DSN=GFS.PROD.AWS.MIGCONF,DISP=SHR
+//RPT010   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
