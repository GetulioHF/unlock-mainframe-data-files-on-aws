@@ -0,0 +1,27 @@
+//AFM040R  JOB (ACCTNO),'MIGRATION PREP RESTART',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM040 RUN-MODE=PROC ONLY AGAINST AN AFMVSEQ THAT ALREADY *
+//* EXISTS. TWO DISTINCT USES SHARE THIS MEMBER, AND BOTH ARE      *
+//* MECHANICALLY THE SAME THING TO THIS JOB:                       *
+//*   - RESTARTING AFM040 FROM THE CHECKPOINT LEFT BY A PARTWAY     *
+//*     FAILURE.                                                   *
+//*   - RUNNING THE PROC LEG OF A NORMAL SPLIT CYCLE, AFTER         *
+//*     AFM040L LOADED AFMVSEQ AND ANY AFM070 HOLD MAINTENANCE/     *
+//*     AFM030 MANIFEST STEP HAS BEEN DONE.                         *
+//* DOES NOT RUN STEP010 FROM AFM040 - AFMVSEQ MUST NOT BE          *
+//* REDEFINED/REBUILT HERE, OR A PARTWAY-FAILURE CHECKPOINT WOULD   *
+//* NO LONGER MATCH THE DATA, AND A NORMAL SPLIT CYCLE WOULD LOSE   *
+//* WHATEVER AFM070 HOLD MAINTENANCE JUST SET.                      *
+//* OVERRIDE THE PARM BELOW TO ADD A USERID FOR THE AUDIT TRAIL -  *
+//* E.G. PARM='PROC GHALLORAN'.                                    *
+//* AFMCKPT SHOULD *NOT* BE DELETED BEFORE THIS RUN - THAT IS HOW  *
+//* THE JOB KNOWS WHERE IT LEFT OFF (A CHECKPOINT FROM A PARTWAY    *
+//* FAILURE, OR THE CLEARED CHECKPOINT AFM040L LEFT BEHIND).        *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=AFM040,PARM='PROC'
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//AFMVSEQ  DD DSN=GFS.PROD.AFMVSEQ,DISP=OLD
+//AFMCKPT  DD DSN=GFS.PROD.AFMCKPT,DISP=SHR
+//AFMAUDIT DD DSN=GFS.PROD.AFMAUDIT,DISP=MOD
+//RPT040   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
