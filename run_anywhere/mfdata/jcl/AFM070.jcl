@@ -0,0 +1,25 @@
+//AFM070   JOB (ACCTNO),'AFM070 CSD DEFINE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* ONE-TIME (OR RE-RUN AFTER A CHANGE) CSD DEFINITION JOB FOR     *
+//* THE AFM070 HOLD-MAINTENANCE TRANSACTION. AFM070 IS A CICS      *
+//* PSEUDO-CONVERSATIONAL PROGRAM - IT IS NOT SUBMITTED AS A       *
+//* BATCH JOB. RUN THIS JOB ONCE TO DEFINE THE PROGRAM, MAPSET     *
+//* AND TRANSACTION TO THE CICS SYSTEM DEFINITION (CSD), THEN A    *
+//* NEWCOPY/CEDA INSTALL MAKES THEM AVAILABLE. OPERATORS THEN      *
+//* RUN AFM070 BY ENTERING TRANSID AF70 AT A CICS TERMINAL -       *
+//* AFTER AFM040 RUN-MODE=LOAD AND BEFORE AFM030 AND BEFORE        *
+//* AFM040 RUN-MODE=PROC.                                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DFHCSDUP,PARM='CSD'
+//STEPLIB  DD DSN=CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD DSN=GFS.PROD.CICS.CSD,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE PROGRAM(AFM070) GROUP(GFSAFM) LANGUAGE(COBOL)
+  DEFINE MAPSET(AFM070S) GROUP(GFSAFM) LANGUAGE(COBOL)
+  DEFINE TRANSACTION(AF70) GROUP(GFSAFM) PROGRAM(AFM070) -
+         TASKDATALOC(BELOW)
+  DEFINE FILE(AFMVSEQ) GROUP(GFSAFM) DSNAME(GFS.PROD.AFMVSEQ) -
+         ADD(YES) BROWSE(YES) DELETE(NO) READ(YES) UPDATE(YES) -
+         STRINGS(2) DISPOSITION(SHR)
+/*
