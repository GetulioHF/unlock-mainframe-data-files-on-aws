@@ -0,0 +1,13 @@
+//AFM030   JOB (ACCTNO),'BUILD AWS MANIFEST',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM030 - AWS TRANSFER FAMILY / DATASYNC MANIFEST          *
+//* READS AFMVSEQ, NOT AFMLIST DIRECTLY, SO ANY ROW AFM070 PUT ON  *
+//* HOLD IS LEFT OUT OF THE MANIFEST. RUN AFTER AFM040             *
+//* RUN-MODE=LOAD AND AFTER ANY AFM070 HOLD MAINTENANCE, AND       *
+//* BEFORE AFM040 RUN-MODE=PROC.                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AFM030
+//AFMVSEQ  DD DSN=GFS.PROD.AFMVSEQ,DISP=SHR
+//AFMMANF  DD DSN=GFS.PROD.AFMMANF,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD SYSOUT=*
