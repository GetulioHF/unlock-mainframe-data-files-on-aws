@@ -0,0 +1,11 @@
+//AFM060   JOB (ACCTNO),'DUPLICATE DSID REPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM060 - DUPLICATE DATASET-ID DETECTION REPORT            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AFM060
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//AFMSORT  DD DSN=&&AFMSORT,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=52)
+//RPT060   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
