@@ -0,0 +1,9 @@
+//AFM050   JOB (ACCTNO),'TMS RECONCILIATION',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS AFM050 - AFMLIST VS TAPE MANAGEMENT CATALOG RECONCILE    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AFM050
+//AFMLIST  DD DSN=GFS.PROD.AFMLIST,DISP=SHR
+//AFMTMS   DD DSN=GFS.PROD.TMS.CATALOG,DISP=SHR
+//RPT050   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
